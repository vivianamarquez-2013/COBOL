@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENER.
+      *-------------------------
+      * Mantenimiento de AMIGOS.DAT: alta, cambio y baja de
+      * registros por CODIGO. CREAR queda como el paso de
+      * construccion inicial del archivo; este programa es el
+      * que se corre dia a dia para mantenerlo al dia.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AMIGOSEL.
+           SELECT OPTIONAL AMIGOS-LOG
+             ASSIGN TO RANDOM "AMIGOS-LOG.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+      *-------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS.
+       COPY AMIGOSFD.
+       FD AMIGOS-LOG.
+       01 REG-LOG PIC X(138).
+      *-------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX.
+       01 REG-LOG-D.
+           05 CODIGO-LOG PIC Z(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 OPERACION-LOG PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 NOMBRE-ANTES-LOG PIC X(30).
+           05 FILLER PIC X VALUE SPACE.
+           05 NOMBRE-DESPUES-LOG PIC X(30).
+           05 FILLER PIC X VALUE SPACE.
+           05 TELEFONO-ANTES-LOG PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 TELEFONO-DESPUES-LOG PIC X(20).
+           05 FILLER PIC X VALUE SPACE.
+           05 FECHA-HORA-LOG PIC X(21).
+       01 VARIABLES.
+           05 OPCION PIC 9 VALUE 0.
+           05 NOMBRE-ANTES PIC X(30).
+           05 TELEFONO-ANTES PIC X(20).
+           05 ESTADO-ANTES PIC X(1).
+      *-------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM MENU-PRINCIPAL UNTIL OPCION = 4.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O AMIGOS.
+           OPEN EXTEND AMIGOS-LOG
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERROR AL ABRIR AMIGOS-LOG.TXT, FILE STATUS "
+                   WS-FS-LOG
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS AMIGOS-LOG.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "1-ALTA  2-CAMBIO  3-BAJA  4-SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT OPCION.
+           EVALUATE OPCION
+               WHEN 1 PERFORM ALTA
+               WHEN 2 PERFORM CAMBIO
+               WHEN 3 PERFORM BAJA
+               WHEN 4 CONTINUE
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT NOMBRE.
+           DISPLAY "TELEFONO: " WITH NO ADVANCING.
+           ACCEPT TELEFONO.
+           DISPLAY "EMAIL: " WITH NO ADVANCING.
+           ACCEPT EMAIL.
+           DISPLAY "DIRECCION: " WITH NO ADVANCING.
+           ACCEPT DIRECCION.
+           DISPLAY "CATEGORIA: " WITH NO ADVANCING.
+           ACCEPT CATEGORIA.
+           MOVE "A" TO ESTADO.
+           WRITE REG-AMIGOS
+               INVALID KEY
+                   DISPLAY "YA EXISTE UN AMIGO CON ESE CODIGO"
+               NOT INVALID KEY
+                   DISPLAY "AMIGO AGREGADO"
+                   MOVE SPACES TO NOMBRE-ANTES TELEFONO-ANTES
+                   PERFORM GRABAR-LOG-ALTA
+           END-WRITE.
+
+       CAMBIO.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN AMIGO CON ESE CODIGO"
+               NOT INVALID KEY
+                   PERFORM CAMBIO-DATOS
+           END-READ.
+
+       CAMBIO-DATOS.
+           MOVE NOMBRE TO NOMBRE-ANTES
+           MOVE TELEFONO TO TELEFONO-ANTES
+           MOVE ESTADO TO ESTADO-ANTES
+           DISPLAY "NOMBRE (" NOMBRE "): " WITH NO ADVANCING.
+           ACCEPT NOMBRE.
+           DISPLAY "TELEFONO (" TELEFONO "): " WITH NO ADVANCING.
+           ACCEPT TELEFONO.
+           DISPLAY "EMAIL (" EMAIL "): " WITH NO ADVANCING.
+           ACCEPT EMAIL.
+           DISPLAY "DIRECCION (" DIRECCION "): " WITH NO ADVANCING.
+           ACCEPT DIRECCION.
+           DISPLAY "CATEGORIA (" CATEGORIA "): " WITH NO ADVANCING.
+           ACCEPT CATEGORIA.
+           DISPLAY "ESTADO A-ACTIVO/I-INACTIVO (" ESTADO "): "
+               WITH NO ADVANCING.
+           ACCEPT ESTADO.
+           MOVE FUNCTION UPPER-CASE(ESTADO) TO ESTADO
+      * ARCHIVAR solo reconoce ESTADO = "I" exacto: si el operador
+      * dejo el campo en blanco o puso otra cosa, se mantiene el
+      * valor anterior en vez de guardar un valor que ARCHIVAR
+      * nunca va a detectar.
+           IF ESTADO NOT = "A" AND ESTADO NOT = "I"
+               DISPLAY "ESTADO INVALIDO, SE MANTIENE " ESTADO-ANTES
+               MOVE ESTADO-ANTES TO ESTADO
+           END-IF
+           REWRITE REG-AMIGOS
+               INVALID KEY
+                   DISPLAY "ERROR AL CAMBIAR EL AMIGO"
+               NOT INVALID KEY
+                   DISPLAY "AMIGO CAMBIADO"
+                   PERFORM GRABAR-LOG-CAMBIO
+           END-REWRITE.
+
+       BAJA.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN AMIGO CON ESE CODIGO"
+               NOT INVALID KEY
+                   PERFORM BAJA-CONFIRMADA
+           END-READ.
+
+       BAJA-CONFIRMADA.
+           MOVE NOMBRE TO NOMBRE-ANTES
+           MOVE TELEFONO TO TELEFONO-ANTES
+           DELETE AMIGOS RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ELIMINAR EL AMIGO"
+               NOT INVALID KEY
+                   DISPLAY "AMIGO ELIMINADO"
+                   PERFORM GRABAR-LOG-BAJA
+           END-DELETE.
+
+       GRABAR-LOG-ALTA.
+           MOVE "ALTA" TO OPERACION-LOG
+           MOVE NOMBRE TO NOMBRE-DESPUES-LOG
+           MOVE TELEFONO TO TELEFONO-DESPUES-LOG
+           PERFORM GRABAR-LOG.
+
+       GRABAR-LOG-CAMBIO.
+           MOVE "CAMBIO" TO OPERACION-LOG
+           MOVE NOMBRE TO NOMBRE-DESPUES-LOG
+           MOVE TELEFONO TO TELEFONO-DESPUES-LOG
+           PERFORM GRABAR-LOG.
+
+       GRABAR-LOG-BAJA.
+           MOVE "BAJA" TO OPERACION-LOG
+           MOVE SPACES TO NOMBRE-DESPUES-LOG TELEFONO-DESPUES-LOG
+           PERFORM GRABAR-LOG.
+
+       GRABAR-LOG.
+           MOVE CODIGO TO CODIGO-LOG
+           MOVE NOMBRE-ANTES TO NOMBRE-ANTES-LOG
+           MOVE TELEFONO-ANTES TO TELEFONO-ANTES-LOG
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-LOG
+           WRITE REG-LOG FROM REG-LOG-D
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERROR AL GRABAR AMIGOS-LOG.TXT, FILE STATUS "
+                   WS-FS-LOG
+           END-IF.
