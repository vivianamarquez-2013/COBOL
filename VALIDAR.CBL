@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAR.
+      *-------------------------
+      * Pasada de validacion sobre AMIGOS.DAT: recorre el
+      * archivo igual que ARRANCAR-ARCHIVO/PROCESAR de MIGRAR
+      * (START KEY IS >= CODIGO y READ NEXT) pero en lugar de
+      * volcar cada registro, revisa CODIGO duplicado, NOMBRE
+      * en blanco y TELEFONO no numerico, y deja constancia de
+      * cada CODIGO con problemas en un reporte de excepciones.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AMIGOSEL.
+           SELECT EXCEPCIONES
+             ASSIGN TO RANDOM "AMIGOS.EXC"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS.
+       COPY AMIGOSFD.
+       FD EXCEPCIONES.
+       01 REG-EXCEPCION PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 REG-EXCEPCION-D.
+           05 CODIGO-E PIC Z(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 MOTIVO-E PIC X(40).
+       01 VARIABLES.
+           05 SW PIC 9 VALUE 0.
+           05 HAY-ANTERIOR PIC 9 VALUE 0.
+           05 CODIGO-ANTERIOR PIC 9(5) VALUE ZEROS.
+           05 TOTAL-EXCEPCIONES PIC 9(5) VALUE ZEROS.
+           05 WS-TEL-TRIM PIC X(20).
+           05 WS-TEL-LEN PIC 9(3) VALUE ZEROS.
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ARRANCAR-ARCHIVO.
+           PERFORM PROCESAR UNTIL SW = 1.
+           DISPLAY "TOTAL DE EXCEPCIONES: " TOTAL-EXCEPCIONES.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT AMIGOS.
+           OPEN OUTPUT EXCEPCIONES.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS EXCEPCIONES.
+
+       ARRANCAR-ARCHIVO.
+           MOVE ZEROS TO CODIGO
+           START AMIGOS KEY IS >= CODIGO
+           END-START.
+
+       PROCESAR.
+           READ AMIGOS NEXT RECORD
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               PERFORM VALIDAR-REGISTRO
+           END-READ.
+
+       VALIDAR-REGISTRO.
+           IF HAY-ANTERIOR = 1 AND CODIGO = CODIGO-ANTERIOR
+               MOVE "CODIGO DUPLICADO" TO MOTIVO-E
+               PERFORM GRABAR-EXCEPCION
+           END-IF
+           IF NOMBRE = SPACES
+               MOVE "NOMBRE EN BLANCO" TO MOTIVO-E
+               PERFORM GRABAR-EXCEPCION
+           END-IF
+           MOVE FUNCTION TRIM(TELEFONO) TO WS-TEL-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TELEFONO)) TO WS-TEL-LEN
+           IF WS-TEL-LEN = 0
+              OR WS-TEL-TRIM(1:WS-TEL-LEN) IS NOT NUMERIC
+               MOVE "TELEFONO NO NUMERICO" TO MOTIVO-E
+               PERFORM GRABAR-EXCEPCION
+           END-IF
+           MOVE CODIGO TO CODIGO-ANTERIOR
+           MOVE 1 TO HAY-ANTERIOR.
+
+       GRABAR-EXCEPCION.
+           MOVE CODIGO TO CODIGO-E
+           WRITE REG-EXCEPCION FROM REG-EXCEPCION-D
+           ADD 1 TO TOTAL-EXCEPCIONES.
