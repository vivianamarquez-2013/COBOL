@@ -1,25 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREAR.
+      *-------------------------
+      * Paso de construccion inicial de AMIGOS.DAT. Antes de
+      * truncarlo con OPEN OUTPUT, si el archivo ya existe con
+      * registros se saca una copia con fecha (AMIGOS-AAAAMMDD.DAT)
+      * para que una corrida repetida de este job no destruya lo
+      * que ya estaba cargado.
       *-------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Igual que AMIGOSEL.CPY, con el agregado de FILE STATUS
+      * para poder detectar si el archivo ya existe con datos.
              SELECT AMIGOS
                 ASSIGN TO RANDOM "AMIGOS.DAT"
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS DYNAMIC
-                RECORD KEY IS CODIGO.
+                RECORD KEY IS CODIGO
+                ALTERNATE RECORD KEY IS TELEFONO WITH DUPLICATES
+                ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES
+                FILE STATUS IS WS-FS-AMIGOS.
+             SELECT RESPALDO
+                ASSIGN TO DYNAMIC WS-NOMBRE-RESPALDO
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CODIGO-R.
       *-------------------------
        DATA DIVISION.
        FILE SECTION.
        FD AMIGOS.
-       01 REG-AMIGOS.
-         05 CODIGO PIC 9(5).
-         05 NOMBRE PIC X(30).
-         05 TELEFONO PIC X(20).
+       COPY AMIGOSFD.
+       FD RESPALDO.
+       COPY AMIGOSFD REPLACING REG-AMIGOS BY REG-RESPALDO
+           CODIGO BY CODIGO-R
+           NOMBRE BY NOMBRE-R
+           TELEFONO BY TELEFONO-R
+           EMAIL BY EMAIL-R
+           DIRECCION BY DIRECCION-R
+           CATEGORIA BY CATEGORIA-R
+           ESTADO BY ESTADO-R.
+      *-------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AMIGOS PIC XX.
+       01 WS-NOMBRE-RESPALDO PIC X(40).
+       01 WS-FECHA-HORA.
+           05 WS-AAAA PIC 9(4).
+           05 WS-MM PIC 9(2).
+           05 WS-DD PIC 9(2).
+           05 WS-HH PIC 9(2).
+           05 WS-MI PIC 9(2).
+           05 WS-SS PIC 9(2).
+           05 FILLER PIC X(7).
+       01 VARIABLES.
+           05 SW-EXISTE PIC 9 VALUE 0.
+           05 SW-COPIA PIC 9 VALUE 0.
       *-------------------------
        PROCEDURE DIVISION.
        PRINCIPAL.
-             OPEN OUTPUT AMIGOS.
-             CLOSE AMIGOS.
-             STOP RUN.
+           PERFORM VERIFICAR-EXISTENTE.
+           IF SW-EXISTE = 1
+               PERFORM RESPALDAR-ARCHIVO
+           END-IF.
+           OPEN OUTPUT AMIGOS.
+           CLOSE AMIGOS.
+           STOP RUN.
+
+       VERIFICAR-EXISTENTE.
+           OPEN INPUT AMIGOS
+           IF WS-FS-AMIGOS = "00"
+               MOVE 1 TO SW-EXISTE
+               CLOSE AMIGOS
+           ELSE
+               MOVE 0 TO SW-EXISTE
+           END-IF.
+
+       RESPALDAR-ARCHIVO.
+      * Se incluye la hora ademas de la fecha para que dos
+      * corridas de CREAR en el mismo dia no se pisen el respaldo
+      * (la fecha sola solo distingue dias, no corridas).
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           STRING "AMIGOS-" WS-AAAA WS-MM WS-DD "-"
+               WS-HH WS-MI WS-SS ".DAT"
+               DELIMITED BY SIZE INTO WS-NOMBRE-RESPALDO
+           OPEN INPUT AMIGOS
+           OPEN OUTPUT RESPALDO
+           MOVE ZEROS TO CODIGO
+           START AMIGOS KEY IS >= CODIGO
+           END-START
+           PERFORM COPIAR-RESPALDO UNTIL SW-COPIA = 1
+           CLOSE AMIGOS RESPALDO.
+
+       COPIAR-RESPALDO.
+           READ AMIGOS NEXT RECORD
+             AT END
+               MOVE 1 TO SW-COPIA
+             NOT AT END
+               MOVE CODIGO TO CODIGO-R
+               MOVE NOMBRE TO NOMBRE-R
+               MOVE TELEFONO TO TELEFONO-R
+               MOVE EMAIL TO EMAIL-R
+               MOVE DIRECCION TO DIRECCION-R
+               MOVE CATEGORIA TO CATEGORIA-R
+               MOVE ESTADO TO ESTADO-R
+               WRITE REG-RESPALDO
+           END-READ.
