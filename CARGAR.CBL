@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAR.
+      *-------------------------
+      * Camino inverso de MIGRAR: lee AMIGOS.TXT (PLANO) y
+      * reconstruye AMIGOS.DAT a partir de las lineas
+      * delimitadas por "|". Sirve para restaurar el indexado
+      * cuando se corrompe o para cargar un AMIGOS.TXT corregido
+      * a mano.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AMIGOSEL.
+           SELECT PLANO
+             ASSIGN TO RANDOM "AMIGOS.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS.
+       COPY AMIGOSFD.
+       FD PLANO.
+       01 REG-PLANO PIC X(161).
+
+       WORKING-STORAGE SECTION.
+       01 REG-DETALLE.
+           05 CODIGO-D PIC Z(5).
+           05 FILLER PIC X VALUE "|".
+           05 NOMBRE-D PIC X(30).
+           05 FILLER PIC X VALUE "|".
+           05 TELEFONO-D PIC X(20).
+           05 FILLER PIC X VALUE "|".
+           05 EMAIL-D PIC X(40).
+           05 FILLER PIC X VALUE "|".
+           05 DIRECCION-D PIC X(50).
+           05 FILLER PIC X VALUE "|".
+           05 CATEGORIA-D PIC X(10).
+           05 FILLER PIC X VALUE "|".
+       01 VARIABLES.
+           05 SW PIC 9.
+           05 TECLA PIC X.
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT PLANO.
+           OPEN I-O AMIGOS.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS PLANO.
+
+       PROCESAR.
+           READ PLANO
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               PERFORM CARGAR-REGISTRO
+           END-READ.
+
+       CARGAR-REGISTRO.
+           MOVE REG-PLANO TO REG-DETALLE
+           MOVE CODIGO-D TO CODIGO
+           MOVE NOMBRE-D TO NOMBRE
+           MOVE TELEFONO-D TO TELEFONO
+           MOVE EMAIL-D TO EMAIL
+           MOVE DIRECCION-D TO DIRECCION
+           MOVE CATEGORIA-D TO CATEGORIA
+           MOVE "A" TO ESTADO
+           WRITE REG-AMIGOS
+               INVALID KEY
+                   PERFORM REEMPLAZAR-REGISTRO
+           END-WRITE.
+
+       REEMPLAZAR-REGISTRO.
+      * PLANO no lleva ESTADO (ver MIGRAR/REG-DETALLE), asi que
+      * hay que releer el registro existente para no pisarle el
+      * ESTADO con el "A" que WRITE dejo en el buffer.
+           READ AMIGOS
+               INVALID KEY
+                   DISPLAY "ERROR AL CARGAR CODIGO " CODIGO
+               NOT INVALID KEY
+                   MOVE CODIGO-D TO CODIGO
+                   MOVE NOMBRE-D TO NOMBRE
+                   MOVE TELEFONO-D TO TELEFONO
+                   MOVE EMAIL-D TO EMAIL
+                   MOVE DIRECCION-D TO DIRECCION
+                   MOVE CATEGORIA-D TO CATEGORIA
+                   REWRITE REG-AMIGOS
+                       INVALID KEY
+                           DISPLAY "ERROR AL CARGAR CODIGO " CODIGO
+                   END-REWRITE
+           END-READ.
