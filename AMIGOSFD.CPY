@@ -0,0 +1,9 @@
+      * Copybook: layout de REG-AMIGOS para la FD AMIGOS.
+       01 REG-AMIGOS.
+         05 CODIGO PIC 9(5).
+         05 NOMBRE PIC X(30).
+         05 TELEFONO PIC X(20).
+         05 EMAIL PIC X(40).
+         05 DIRECCION PIC X(50).
+         05 CATEGORIA PIC X(10).
+         05 ESTADO PIC X(1).
