@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE.
+      *-------------------------
+      * Listado imprimible de AMIGOS.DAT: recorre el archivo
+      * igual que ARRANCAR-ARCHIVO/PROCESAR de MIGRAR (START KEY
+      * IS >= CODIGO y READ NEXT), pero en vez del volcado "|"
+      * de PLANO, arma un reporte con encabezado de columnas,
+      * salto de pagina cada N amigos y una linea de totales al
+      * final. AMIGOS.TXT (PLANO) sigue siendo el formato plano
+      * que usan MIGRAR/CARGAR; este es un reporte aparte para
+      * entregar o imprimir.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AMIGOSEL.
+           SELECT REPORTE
+             ASSIGN TO RANDOM "AMIGOS.RPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS.
+       COPY AMIGOSFD.
+       FD REPORTE.
+       01 REG-REPORTE PIC X(161).
+
+       WORKING-STORAGE SECTION.
+       01 LINEA-ENCABEZADO-1 PIC X(161)
+           VALUE "LISTADO DE AMIGOS".
+       01 LINEA-ENCABEZADO-2.
+           05 FILLER PIC X(6) VALUE "CODIGO".
+           05 FILLER PIC X(31) VALUE " NOMBRE".
+           05 FILLER PIC X(21) VALUE " TELEFONO".
+           05 FILLER PIC X(41) VALUE " EMAIL".
+           05 FILLER PIC X(51) VALUE " DIRECCION".
+           05 FILLER PIC X(11) VALUE " CATEGORIA".
+       01 LINEA-DETALLE.
+           05 CODIGO-L PIC Z(5).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 NOMBRE-L PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 TELEFONO-L PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EMAIL-L PIC X(40).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DIRECCION-L PIC X(50).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CATEGORIA-L PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+       01 LINEA-SALTO-PAGINA PIC X(1) VALUE X"0C".
+       01 LINEA-TRAILER.
+           05 FILLER PIC X(20) VALUE "TOTAL DE AMIGOS: ".
+           05 TOTAL-L PIC ZZZZ9.
+           05 FILLER PIC X(136) VALUE SPACES.
+       01 VARIABLES.
+           05 SW PIC 9 VALUE 0.
+           05 CONTADOR-PAGINA PIC 9(2) VALUE ZEROS.
+           05 TOTAL-AMIGOS PIC 9(5) VALUE ZEROS.
+       01 CONSTANTES.
+           05 AMIGOS-POR-PAGINA PIC 9(2) VALUE 20.
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ARRANCAR-ARCHIVO.
+           PERFORM ESCRIBIR-ENCABEZADOS.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM ESCRIBIR-TRAILER.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT AMIGOS.
+           OPEN OUTPUT REPORTE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS REPORTE.
+
+       ARRANCAR-ARCHIVO.
+           MOVE ZEROS TO CODIGO
+           START AMIGOS KEY IS >= CODIGO
+           END-START.
+
+       PROCESAR.
+           READ AMIGOS NEXT RECORD
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               PERFORM ESCRIBIR-DETALLE
+           END-READ.
+
+       ESCRIBIR-DETALLE.
+           IF CONTADOR-PAGINA >= AMIGOS-POR-PAGINA
+               PERFORM ESCRIBIR-SALTO-PAGINA
+           END-IF
+           MOVE CODIGO TO CODIGO-L
+           MOVE NOMBRE TO NOMBRE-L
+           MOVE TELEFONO TO TELEFONO-L
+           MOVE EMAIL TO EMAIL-L
+           MOVE DIRECCION TO DIRECCION-L
+           MOVE CATEGORIA TO CATEGORIA-L
+           WRITE REG-REPORTE FROM LINEA-DETALLE
+           ADD 1 TO CONTADOR-PAGINA
+           ADD 1 TO TOTAL-AMIGOS.
+
+       ESCRIBIR-SALTO-PAGINA.
+           WRITE REG-REPORTE FROM LINEA-SALTO-PAGINA
+           PERFORM ESCRIBIR-ENCABEZADOS
+           MOVE ZEROS TO CONTADOR-PAGINA.
+
+       ESCRIBIR-ENCABEZADOS.
+           WRITE REG-REPORTE FROM LINEA-ENCABEZADO-1
+           WRITE REG-REPORTE FROM LINEA-ENCABEZADO-2.
+
+       ESCRIBIR-TRAILER.
+           MOVE TOTAL-AMIGOS TO TOTAL-L
+           WRITE REG-REPORTE FROM LINEA-TRAILER.
