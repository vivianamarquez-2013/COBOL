@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR.
+      *-------------------------
+      * Recorre AMIGOS.DAT igual que ARRANCAR-ARCHIVO/PROCESAR de
+      * MIGRAR (START KEY IS >= CODIGO y READ NEXT) y saca de ahi
+      * los amigos con ESTADO = "I" (inactivo), copiandolos a
+      * AMIGOS-HIST.DAT y eliminandolos de AMIGOS.DAT, para que el
+      * archivo activo y las corridas de MIGRAR no seniren
+      * arrastrando contactos viejos.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AMIGOSEL.
+           SELECT HISTORIAL
+             ASSIGN TO RANDOM "AMIGOS-HIST.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO-H
+             FILE STATUS IS WS-FS-HIST.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS.
+       COPY AMIGOSFD.
+       FD HISTORIAL.
+       01 REG-HISTORIAL.
+           05 CODIGO-H PIC 9(5).
+           05 NOMBRE-H PIC X(30).
+           05 TELEFONO-H PIC X(20).
+           05 EMAIL-H PIC X(40).
+           05 DIRECCION-H PIC X(50).
+           05 CATEGORIA-H PIC X(10).
+           05 ESTADO-H PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-HIST PIC XX.
+       01 VARIABLES.
+           05 SW PIC 9 VALUE 0.
+           05 TOTAL-ARCHIVADOS PIC 9(5) VALUE ZEROS.
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ARRANCAR-ARCHIVO.
+           PERFORM PROCESAR UNTIL SW = 1.
+           DISPLAY "TOTAL DE AMIGOS ARCHIVADOS: " TOTAL-ARCHIVADOS.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O AMIGOS.
+           PERFORM ABRIR-HISTORIAL.
+
+       ABRIR-HISTORIAL.
+      * Igual que VERIFICAR-EXISTENTE/RESPALDAR-ARCHIVO de CREAR.CBL:
+      * si AMIGOS-HIST.DAT ya existe hay que abrirlo I-O para
+      * agregarle registros, no OPEN OUTPUT, o cada corrida borra
+      * lo que archivaron las corridas anteriores.
+           OPEN INPUT HISTORIAL
+           IF WS-FS-HIST = "00"
+               CLOSE HISTORIAL
+               OPEN I-O HISTORIAL
+           ELSE
+               OPEN OUTPUT HISTORIAL
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AMIGOS HISTORIAL.
+
+       ARRANCAR-ARCHIVO.
+           MOVE ZEROS TO CODIGO
+           START AMIGOS KEY IS >= CODIGO
+           END-START.
+
+       PROCESAR.
+           READ AMIGOS NEXT RECORD
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               PERFORM EVALUAR-REGISTRO
+           END-READ.
+
+       EVALUAR-REGISTRO.
+           IF ESTADO = "I"
+               PERFORM ARCHIVAR-REGISTRO
+           END-IF.
+
+       ARCHIVAR-REGISTRO.
+      * Primero se escribe en HISTORIAL y recien si eso queda
+      * grabado se hace el DELETE: si el job se corta entre las
+      * dos operaciones, el peor caso al reintentar es un CODIGO-H
+      * duplicado (registro ya en el historial, todavia activo en
+      * AMIGOS.DAT), que GRABAR-HISTORIAL trata como "ya
+      * archivado, seguir" en vez de abortar. El orden inverso
+      * dejaba la ventana abierta a perder el registro para
+      * siempre si se cortaba justo despues del DELETE.
+           MOVE CODIGO TO CODIGO-H
+           MOVE NOMBRE TO NOMBRE-H
+           MOVE TELEFONO TO TELEFONO-H
+           MOVE EMAIL TO EMAIL-H
+           MOVE DIRECCION TO DIRECCION-H
+           MOVE CATEGORIA TO CATEGORIA-H
+           MOVE ESTADO TO ESTADO-H
+           PERFORM GRABAR-HISTORIAL
+           PERFORM BORRAR-AMIGO.
+
+       GRABAR-HISTORIAL.
+           WRITE REG-HISTORIAL
+               INVALID KEY
+                   DISPLAY "CODIGO " CODIGO
+                       " YA ESTABA EN EL HISTORIAL, CONTINUANDO"
+           END-WRITE.
+
+       BORRAR-AMIGO.
+           DELETE AMIGOS RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ARCHIVAR CODIGO " CODIGO
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-ARCHIVADOS
+           END-DELETE.
