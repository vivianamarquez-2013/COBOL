@@ -0,0 +1,10 @@
+      * Copybook: entrada FILE-CONTROL para AMIGOS.DAT.
+      * Un solo lugar para las claves del indexado, para que no se
+      * desincronicen entre los distintos programas que lo abren.
+           SELECT AMIGOS
+             ASSIGN TO RANDOM "AMIGOS.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO
+             ALTERNATE RECORD KEY IS TELEFONO WITH DUPLICATES
+             ALTERNATE RECORD KEY IS NOMBRE WITH DUPLICATES.
