@@ -1,27 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIGRAR.
+      *-------------------------
+      * Cada INTERVALO-CHECKPOINT registros escritos a PLANO se
+      * guarda el ultimo CODIGO procesado en MIGRAR.CHK. Si el
+      * job se corta a mitad de una extraccion grande, la
+      * proxima corrida retoma desde ese CODIGO en vez de
+      * empezar de cero. Cuando termina normalmente, el
+      * checkpoint se limpia para que la proxima corrida completa
+      * arranque desde el principio.
       *-------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT AMIGOS
-             ASSIGN TO RANDOM "AMIGOS.DAT"
-             ORGANIZATION IS INDEXED
-             ACCESS MODE IS DYNAMIC
-             RECORD KEY IS CODIGO.
+           COPY AMIGOSEL.
            SELECT PLANO
              ASSIGN TO RANDOM "AMIGOS.TXT"
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT
+             ASSIGN TO RANDOM "MIGRAR.CHK"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CHECKPOINT.
       *---------------------------
        DATA DIVISION.
        FILE SECTION.
        FD AMIGOS.
-       01 REG-AMIGOS.
-           05 CODIGO PIC 9(5).
-           05 NOMBRE PIC X(30).
-           05 TELEFONO PIC X(20).
+       COPY AMIGOSFD.
        FD PLANO.
-       01 REG-PLANO PIC X(58).
+       01 REG-PLANO PIC X(161).
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 REG-DETALLE.
@@ -31,30 +38,68 @@
            05 FILLER PIC X VALUE "|".
            05 TELEFONO-D PIC X(20).
            05 FILLER PIC X VALUE "|".
+           05 EMAIL-D PIC X(40).
+           05 FILLER PIC X VALUE "|".
+           05 DIRECCION-D PIC X(50).
+           05 FILLER PIC X VALUE "|".
+           05 CATEGORIA-D PIC X(10).
+           05 FILLER PIC X VALUE "|".
+       01 WS-FS-CHECKPOINT PIC XX.
        01 VARIABLES.
            05 SW PIC 9.
            05 TECLA PIC X.
+           05 SW-CHECKPOINT-EXISTE PIC 9 VALUE 0.
+           05 CONTADOR-CHECKPOINT PIC 9(3) VALUE ZEROS.
+       01 CONSTANTES.
+           05 INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
       *----------------------------
        PROCEDURE DIVISION.
        PRINCIPAL.
-           PERFORM ABRIR-ARCHIVOS.
+           OPEN INPUT AMIGOS.
+           PERFORM LEER-CHECKPOINT.
+           PERFORM ABRIR-PLANO.
            PERFORM ARRANCAR-ARCHIVO.
            PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM LIMPIAR-CHECKPOINT.
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
 
-       ABRIR-ARCHIVOS.
-           OPEN INPUT AMIGOS.
-           OPEN OUTPUT PLANO.
+       ABRIR-PLANO.
+      * Si se retoma desde un checkpoint hay que agregar al final de
+      * PLANO, no truncarlo, o se pierde todo lo ya escrito antes
+      * del corte.
+           IF SW-CHECKPOINT-EXISTE = 1
+               OPEN EXTEND PLANO
+           ELSE
+               OPEN OUTPUT PLANO
+           END-IF.
 
        CERRAR-ARCHIVOS.
            CLOSE AMIGOS PLANO.
 
        ARRANCAR-ARCHIVO.
-           MOVE ZEROS TO CODIGO
+           IF SW-CHECKPOINT-EXISTE = 0
+               MOVE ZEROS TO CODIGO
+           END-IF
            START AMIGOS KEY IS >= CODIGO
            END-START.
 
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF WS-FS-CHECKPOINT = "00"
+               READ CHECKPOINT
+                 AT END
+                   MOVE 0 TO SW-CHECKPOINT-EXISTE
+                 NOT AT END
+                   MOVE REG-CHECKPOINT TO CODIGO
+                   ADD 1 TO CODIGO
+                   MOVE 1 TO SW-CHECKPOINT-EXISTE
+               END-READ
+               CLOSE CHECKPOINT
+           ELSE
+               MOVE 0 TO SW-CHECKPOINT-EXISTE
+           END-IF.
+
        PROCESAR.
            READ AMIGOS NEXT RECORD
              AT END
@@ -63,5 +108,27 @@
                MOVE CODIGO TO CODIGO-D
                MOVE NOMBRE TO NOMBRE-D
                MOVE TELEFONO TO TELEFONO-D
+               MOVE EMAIL TO EMAIL-D
+               MOVE DIRECCION TO DIRECCION-D
+               MOVE CATEGORIA TO CATEGORIA-D
                WRITE REG-PLANO FROM REG-DETALLE
+               ADD 1 TO CONTADOR-CHECKPOINT
+               IF CONTADOR-CHECKPOINT >= INTERVALO-CHECKPOINT
+                   PERFORM GRABAR-CHECKPOINT
+                   MOVE ZEROS TO CONTADOR-CHECKPOINT
+               END-IF
             END-READ.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE CODIGO TO REG-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = "00"
+               DISPLAY "ERROR AL GRABAR MIGRAR.CHK, FILE STATUS "
+                   WS-FS-CHECKPOINT
+           END-IF
+           CLOSE CHECKPOINT.
+
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
